@@ -0,0 +1,183 @@
+       @OPTIONS NOALPHAL
+       IDENTIFICATION DIVISION.
+       CLASS-ID. CLASS-CHECKRESULT AS "AsyncSample.COBOL.CheckResult".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+           CLASS CLASS-BOOLEAN AS "System.Boolean"
+           CLASS CLASS-DATETIME AS "System.DateTime"
+           CLASS CLASS-STRING AS "System.String"
+           .
+      *
+      *    小さなデータ保持用クラス。1回分のチェック結果（成功可否、応答
+      *    テキストまたはエラーメッセージ、所要時間、遅延判定、試行回数）
+      *    をCheckEngineとその呼び出し元（Form1、Program）の間で受け渡す。
+      *
+       OBJECT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 SUCCESS-FLAG PIC X(01) VALUE "N".
+           88 CHECK-SUCCEEDED VALUE "Y".
+       01 DEGRADED-FLAG PIC X(01) VALUE "N".
+           88 CHECK-DEGRADED VALUE "Y".
+       01 CANCELLED-FLAG PIC X(01) VALUE "N".
+           88 CHECK-CANCELLED VALUE "Y".
+       01 RESPONSE-TEXT OBJECT REFERENCE CLASS-STRING VALUE NULL.
+       01 ERROR-MESSAGE OBJECT REFERENCE CLASS-STRING VALUE NULL.
+       01 ELAPSED-MS BINARY-LONG VALUE 0.
+       01 ATTEMPT-COUNT BINARY-LONG VALUE 0.
+       01 CHECKED-AT OBJECT REFERENCE CLASS-DATETIME VALUE NULL.
+       PROCEDURE DIVISION.
+
+       METHOD-ID. SET-SUCCESS.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-TEXT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-TEXT.
+           SET CHECK-SUCCEEDED TO TRUE.
+           SET RESPONSE-TEXT TO PARAM-TEXT.
+       END METHOD SET-SUCCESS.
+
+       METHOD-ID. SET-FAILURE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-MESSAGE OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-MESSAGE.
+           SET SUCCESS-FLAG TO "N".
+           SET ERROR-MESSAGE TO PARAM-MESSAGE.
+       END METHOD SET-FAILURE.
+
+      *    ユーザーのCancelでダウンロード待ちを打ち切った場合に使う。
+      *    実際の障害ではないので、IS-SUCCESSは"N"のままだが、呼び出し側は
+      *    IS-CANCELLEDでこれを見分けてアラート送信や履歴記録を省く。
+       METHOD-ID. SET-CANCELLED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-MESSAGE OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-MESSAGE.
+           SET SUCCESS-FLAG TO "N".
+           SET CHECK-CANCELLED TO TRUE.
+           SET ERROR-MESSAGE TO PARAM-MESSAGE.
+       END METHOD SET-CANCELLED.
+
+       METHOD-ID. SET-DEGRADED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-FLAG PIC X(01).
+       PROCEDURE DIVISION USING BY VALUE PARAM-FLAG.
+           MOVE PARAM-FLAG TO DEGRADED-FLAG.
+       END METHOD SET-DEGRADED.
+
+       METHOD-ID. SET-ELAPSED-MS.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-MS BINARY-LONG.
+       PROCEDURE DIVISION USING BY VALUE PARAM-MS.
+           MOVE PARAM-MS TO ELAPSED-MS.
+       END METHOD SET-ELAPSED-MS.
+
+       METHOD-ID. SET-ATTEMPT-COUNT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-COUNT BINARY-LONG.
+       PROCEDURE DIVISION USING BY VALUE PARAM-COUNT.
+           MOVE PARAM-COUNT TO ATTEMPT-COUNT.
+       END METHOD SET-ATTEMPT-COUNT.
+
+       METHOD-ID. SET-CHECKED-AT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-WHEN OBJECT REFERENCE CLASS-DATETIME.
+       PROCEDURE DIVISION USING BY VALUE PARAM-WHEN.
+           SET CHECKED-AT TO PARAM-WHEN.
+       END METHOD SET-CHECKED-AT.
+
+       METHOD-ID. IS-SUCCESS.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-FLAG PIC X(01).
+       PROCEDURE DIVISION RETURNING RETURN-FLAG.
+           MOVE SUCCESS-FLAG TO RETURN-FLAG.
+       END METHOD IS-SUCCESS.
+
+       METHOD-ID. IS-DEGRADED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-FLAG PIC X(01).
+       PROCEDURE DIVISION RETURNING RETURN-FLAG.
+           MOVE DEGRADED-FLAG TO RETURN-FLAG.
+       END METHOD IS-DEGRADED.
+
+       METHOD-ID. IS-CANCELLED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-FLAG PIC X(01).
+       PROCEDURE DIVISION RETURNING RETURN-FLAG.
+           MOVE CANCELLED-FLAG TO RETURN-FLAG.
+       END METHOD IS-CANCELLED.
+
+       METHOD-ID. GET-RESPONSE-TEXT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-TEXT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION RETURNING RETURN-TEXT.
+           SET RETURN-TEXT TO RESPONSE-TEXT.
+       END METHOD GET-RESPONSE-TEXT.
+
+       METHOD-ID. GET-ERROR-MESSAGE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-TEXT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION RETURNING RETURN-TEXT.
+           SET RETURN-TEXT TO ERROR-MESSAGE.
+       END METHOD GET-ERROR-MESSAGE.
+
+       METHOD-ID. GET-ELAPSED-MS.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-MS BINARY-LONG.
+       PROCEDURE DIVISION RETURNING RETURN-MS.
+           MOVE ELAPSED-MS TO RETURN-MS.
+       END METHOD GET-ELAPSED-MS.
+
+       METHOD-ID. GET-ATTEMPT-COUNT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-COUNT BINARY-LONG.
+       PROCEDURE DIVISION RETURNING RETURN-COUNT.
+           MOVE ATTEMPT-COUNT TO RETURN-COUNT.
+       END METHOD GET-ATTEMPT-COUNT.
+
+       METHOD-ID. GET-CHECKED-AT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-WHEN OBJECT REFERENCE CLASS-DATETIME.
+       PROCEDURE DIVISION RETURNING RETURN-WHEN.
+           SET RETURN-WHEN TO CHECKED-AT.
+       END METHOD GET-CHECKED-AT.
+
+      *    グリッドや履歴行に出す短いステータス文字列
+      *    ("OK"/"DEGRADED"/"FAIL"/"CANCELLED")
+       METHOD-ID. GET-STATUS-TEXT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-TEXT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION RETURNING RETURN-TEXT.
+           IF CHECK-CANCELLED THEN
+             SET RETURN-TEXT TO N"CANCELLED"
+           ELSE
+             IF NOT CHECK-SUCCEEDED THEN
+               SET RETURN-TEXT TO N"FAIL"
+             ELSE
+               IF CHECK-DEGRADED THEN
+                 SET RETURN-TEXT TO N"DEGRADED"
+               ELSE
+                 SET RETURN-TEXT TO N"OK"
+               END-IF
+             END-IF
+           END-IF.
+       END METHOD GET-STATUS-TEXT.
+
+       END OBJECT.
+       END CLASS CLASS-CHECKRESULT.
