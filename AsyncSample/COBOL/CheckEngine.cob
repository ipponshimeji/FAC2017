@@ -0,0 +1,502 @@
+       @OPTIONS NOALPHAL
+       IDENTIFICATION DIVISION.
+       CLASS-ID. CLASS-CHECKENGINE AS "AsyncSample.COBOL.CheckEngine".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+           CLASS CLASS-CHECKRESULT AS "AsyncSample.COBOL.CheckResult"
+           CLASS CLASS-DOWNLOADER AS "AsyncSample.Lib.Downloader"
+           CLASS CLASS-BOOLEAN AS "System.Boolean"
+           CLASS CLASS-DATETIME AS "System.DateTime"
+           CLASS CLASS-EXCEPTION AS "System.Exception"
+           CLASS CLASS-MAILADDRESS AS "System.Net.Mail.MailAddress"
+           CLASS CLASS-MAILMESSAGE AS "System.Net.Mail.MailMessage"
+           CLASS CLASS-SMTPCLIENT AS "System.Net.Mail.SmtpClient"
+           CLASS CLASS-ENCODING AS "System.Text.Encoding"
+           CLASS CLASS-UDPCLIENT AS "System.Net.Sockets.UdpClient"
+           CLASS CLASS-STRING AS "System.String"
+           CLASS CLASS-CANCELLATIONTOKENSOURCE AS "System.Threading.CancellationTokenSource"
+           CLASS CLASS-THREAD AS "System.Threading.Thread"
+           CLASS CLASS-TASK AS "System.Threading.Tasks.Task"
+           CLASS GCLASS-TASK AS "System.Threading.Tasks.Task<>"
+           CLASS CLASS-TASK-STRING EXPANDS GCLASS-TASK USING CLASS-STRING
+           CLASS CLASS-TIMESPAN AS "System.TimeSpan"
+           CLASS CLASS-OBJECT AS "System.Object"
+           PROPERTY PROP-BODY AS "Body"
+           PROPERTY PROP-ENCODING-UTF8 AS "UTF8"
+           PROPERTY PROP-EXCEPTION AS "Exception"
+           PROPERTY PROP-FROM AS "From"
+           PROPERTY PROP-ISCANCELLATIONREQUESTED AS "IsCancellationRequested"
+           PROPERTY PROP-MESSAGE AS "Message"
+           PROPERTY PROP-NOW AS "Now"
+           PROPERTY PROP-RESULT AS "Result"
+           PROPERTY PROP-SUBJECT AS "Subject"
+           PROPERTY PROP-TO AS "To"
+           PROPERTY PROP-TOKEN AS "Token"
+           PROPERTY PROP-TOTALMILLISECONDS AS "TotalMilliseconds"
+           .
+      *
+      *    チェック対象(TARGET)一覧とリトライ/遅延/アラートの各種設定を
+      *    構成ファイルから読み込み、1対象分のダウンロード試行・CSV履歴への
+      *    追記・失敗時のアラート送信までをまとめて行うクラス。
+      *    Form1（対話的な画面）とProgram（無人/ヘッドレス実行や日次・週次
+      *    レポート用の起動経路）の両方から共有して使う。
+      *
+       OBJECT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-DOWNLOADER OBJECT REFERENCE CLASS-DOWNLOADER VALUE NULL.
+       01 CONFIG-FILE-NAME PIC X(260) VALUE "asyncsample.cfg".
+       01 HISTORY-FILE-NAME PIC X(260) VALUE "checkhistory.csv".
+       01 RETRY-COUNT BINARY-LONG VALUE 1.
+       01 RETRY-DELAY-MS BINARY-LONG VALUE 2000.
+       01 SLOW-THRESHOLD-MS BINARY-LONG VALUE 5000.
+       01 POLL-INTERVAL-SEC BINARY-LONG VALUE 300.
+       01 ALERT-SYSLOG-HOST PIC X(120) VALUE SPACES.
+       01 ALERT-SYSLOG-PORT BINARY-LONG VALUE 514.
+       01 ALERT-SMTP-HOST PIC X(120) VALUE SPACES.
+       01 ALERT-EMAIL-FROM PIC X(120) VALUE SPACES.
+       01 ALERT-EMAIL-TO PIC X(120) VALUE SPACES.
+       01 TARGET-COUNT BINARY-LONG VALUE 0.
+       01 TARGET-TABLE.
+           05 TARGET-ENTRY OCCURS 20 TIMES.
+               10 TARGET-ENTRY-NAME PIC X(60).
+               10 TARGET-ENTRY-URL PIC X(200).
+       PROCEDURE DIVISION.
+
+       METHOD-ID. NEW.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+           INVOKE CLASS-DOWNLOADER "NEW" RETURNING WK-DOWNLOADER.
+           INVOKE SELF "LOAD-CONFIGURATION".
+       END METHOD NEW.
+
+       METHOD-ID. DISPOSE.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+           IF WK-DOWNLOADER NOT = NULL THEN
+             INVOKE WK-DOWNLOADER "Dispose"
+           END-IF.
+       END METHOD DISPOSE.
+
+      *    構成ファイル(CONFIG-FILE-NAME)を読み込み、TARGET-TABLEと各種
+      *    設定項目を設定する。ファイルが存在しない場合はNCSI一本の
+      *    既定値のまま動かす（書き換え忘れの構成ミスでも必ず何かは
+      *    監視できるようにするための安全側フォールバック）。
+       METHOD-ID. LOAD-CONFIGURATION PRIVATE.
+       DATA DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO CONFIG-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD PIC X(280).
+       WORKING-STORAGE SECTION.
+       01 CONFIG-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 CONFIG-EOF PIC X(01) VALUE "N".
+       01 CFG-KEY PIC X(40).
+       01 CFG-VALUE PIC X(200).
+       01 CFG-EQUAL-POS BINARY-LONG.
+       01 CFG-COMMA-POS BINARY-LONG.
+       PROCEDURE DIVISION.
+           MOVE 0 TO TARGET-COUNT.
+           OPEN INPUT CONFIG-FILE.
+           IF CONFIG-FILE-STATUS NOT = "00" THEN
+      *      構成ファイルが無い／開けない。既定のNCSI 1本構成のまま続行する。
+             MOVE 1 TO TARGET-COUNT
+             MOVE "NCSI" TO TARGET-ENTRY-NAME (1)
+             MOVE "http://www.msftncsi.com/ncsi.txt" TO TARGET-ENTRY-URL (1)
+             GO TO LOAD-CONFIGURATION-EXIT
+           END-IF.
+           PERFORM READ-CONFIG-LINE THRU READ-CONFIG-LINE-EXIT
+               UNTIL CONFIG-EOF = "Y".
+           CLOSE CONFIG-FILE.
+           GO TO LOAD-CONFIGURATION-EXIT.
+
+       READ-CONFIG-LINE.
+           READ CONFIG-FILE
+             AT END
+               MOVE "Y" TO CONFIG-EOF
+             NOT AT END
+               PERFORM PARSE-CONFIG-LINE THRU PARSE-CONFIG-LINE-EXIT
+           END-READ.
+       READ-CONFIG-LINE-EXIT.
+           EXIT.
+
+       PARSE-CONFIG-LINE.
+           IF CONFIG-RECORD = SPACES OR CONFIG-RECORD (1:1) = "*" THEN
+             GO TO PARSE-CONFIG-LINE-EXIT
+           END-IF.
+           MOVE 0 TO CFG-EQUAL-POS.
+           INSPECT CONFIG-RECORD TALLYING CFG-EQUAL-POS
+               FOR CHARACTERS BEFORE INITIAL "=".
+           IF CFG-EQUAL-POS = 0
+               OR CFG-EQUAL-POS = LENGTH OF CONFIG-RECORD
+               OR CONFIG-RECORD (CFG-EQUAL-POS + 1:1) NOT = "="
+               THEN GO TO PARSE-CONFIG-LINE-EXIT END-IF.
+           MOVE SPACES TO CFG-KEY.
+           MOVE CONFIG-RECORD (1:CFG-EQUAL-POS) TO CFG-KEY.
+           MOVE SPACES TO CFG-VALUE.
+           MOVE CONFIG-RECORD (CFG-EQUAL-POS + 2:) TO CFG-VALUE.
+           EVALUATE CFG-KEY
+             WHEN "TARGET"
+               PERFORM ADD-TARGET-FROM-VALUE THRU ADD-TARGET-FROM-VALUE-EXIT
+             WHEN "RETRY-COUNT"
+               MOVE FUNCTION NUMVAL (CFG-VALUE) TO RETRY-COUNT
+             WHEN "RETRY-DELAY-MS"
+               MOVE FUNCTION NUMVAL (CFG-VALUE) TO RETRY-DELAY-MS
+             WHEN "SLOW-THRESHOLD-MS"
+               MOVE FUNCTION NUMVAL (CFG-VALUE) TO SLOW-THRESHOLD-MS
+             WHEN "POLL-INTERVAL-SEC"
+               MOVE FUNCTION NUMVAL (CFG-VALUE) TO POLL-INTERVAL-SEC
+             WHEN "ALERT-SYSLOG-HOST"
+               MOVE CFG-VALUE TO ALERT-SYSLOG-HOST
+             WHEN "ALERT-SYSLOG-PORT"
+               MOVE FUNCTION NUMVAL (CFG-VALUE) TO ALERT-SYSLOG-PORT
+             WHEN "ALERT-SMTP-HOST"
+               MOVE CFG-VALUE TO ALERT-SMTP-HOST
+             WHEN "ALERT-EMAIL-FROM"
+               MOVE CFG-VALUE TO ALERT-EMAIL-FROM
+             WHEN "ALERT-EMAIL-TO"
+               MOVE CFG-VALUE TO ALERT-EMAIL-TO
+             WHEN "HISTORY-FILE"
+               MOVE CFG-VALUE TO HISTORY-FILE-NAME
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       PARSE-CONFIG-LINE-EXIT.
+           EXIT.
+
+       ADD-TARGET-FROM-VALUE.
+           IF TARGET-COUNT >= 20 THEN GO TO ADD-TARGET-FROM-VALUE-EXIT END-IF.
+           MOVE 0 TO CFG-COMMA-POS.
+           INSPECT CFG-VALUE TALLYING CFG-COMMA-POS
+               FOR CHARACTERS BEFORE INITIAL ",".
+           IF CFG-COMMA-POS = 0
+               OR CFG-COMMA-POS = LENGTH OF CFG-VALUE
+               OR CFG-VALUE (CFG-COMMA-POS + 1:1) NOT = ","
+               THEN GO TO ADD-TARGET-FROM-VALUE-EXIT END-IF.
+           ADD 1 TO TARGET-COUNT.
+           MOVE CFG-VALUE (1:CFG-COMMA-POS) TO TARGET-ENTRY-NAME (TARGET-COUNT).
+           MOVE CFG-VALUE (CFG-COMMA-POS + 2:) TO TARGET-ENTRY-URL (TARGET-COUNT).
+       ADD-TARGET-FROM-VALUE-EXIT.
+           EXIT.
+
+       LOAD-CONFIGURATION-EXIT.
+           EXIT.
+       END METHOD LOAD-CONFIGURATION.
+
+       METHOD-ID. GET-TARGET-COUNT.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-COUNT BINARY-LONG.
+       PROCEDURE DIVISION RETURNING RETURN-COUNT.
+           MOVE TARGET-COUNT TO RETURN-COUNT.
+       END METHOD GET-TARGET-COUNT.
+
+       METHOD-ID. GET-TARGET-NAME.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-INDEX BINARY-LONG.
+       01 RETURN-TEXT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-INDEX RETURNING RETURN-TEXT.
+           SET RETURN-TEXT TO TARGET-ENTRY-NAME (PARAM-INDEX).
+       END METHOD GET-TARGET-NAME.
+
+       METHOD-ID. GET-TARGET-URL.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-INDEX BINARY-LONG.
+       01 RETURN-TEXT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-INDEX RETURNING RETURN-TEXT.
+           SET RETURN-TEXT TO TARGET-ENTRY-URL (PARAM-INDEX).
+       END METHOD GET-TARGET-URL.
+
+       METHOD-ID. GET-HISTORY-FILE-NAME.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-NAME OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION RETURNING RETURN-NAME.
+           SET RETURN-NAME TO HISTORY-FILE-NAME.
+       END METHOD GET-HISTORY-FILE-NAME.
+
+       METHOD-ID. GET-POLL-INTERVAL-SEC.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 RETURN-SEC BINARY-LONG.
+       PROCEDURE DIVISION RETURNING RETURN-SEC.
+           MOVE POLL-INTERVAL-SEC TO RETURN-SEC.
+       END METHOD GET-POLL-INTERVAL-SEC.
+
+      *    1対象分のチェックを行う。RETRY-COUNT回まで、RETRY-DELAY-MS間隔で
+      *    再試行し、応答があってもSLOW-THRESHOLD-MSを超えていればDEGRADED
+      *    として扱う。PARAM-CANCEL-SOURCEがキャンセル要求済みなら、
+      *    再試行を打ち切って直近の失敗内容を返す。
+       METHOD-ID. RUN-CHECK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RESULT-OBJ OBJECT REFERENCE CLASS-CHECKRESULT.
+       01 WK-TASK OBJECT REFERENCE CLASS-TASK-STRING.
+       01 WK-EXCEPTION OBJECT REFERENCE CLASS-EXCEPTION.
+       01 WK-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-START-TIME OBJECT REFERENCE CLASS-DATETIME.
+       01 WK-END-TIME OBJECT REFERENCE CLASS-DATETIME.
+       01 WK-ELAPSED-SPAN OBJECT REFERENCE CLASS-TIMESPAN.
+       01 WK-ELAPSED-MS BINARY-LONG.
+       01 WK-ATTEMPT BINARY-LONG VALUE 0.
+       01 WK-DONE PIC X(01) VALUE "N".
+       01 WK-CANCELLED PIC X(01) VALUE "N".
+       01 WK-WAIT-CANCELLED PIC X(01) VALUE "N".
+       LINKAGE SECTION.
+       01 PARAM-URL OBJECT REFERENCE CLASS-STRING.
+       01 PARAM-CANCEL-SOURCE OBJECT REFERENCE CLASS-CANCELLATIONTOKENSOURCE.
+       01 RETURN-RESULT OBJECT REFERENCE CLASS-CHECKRESULT.
+       PROCEDURE DIVISION USING BY VALUE PARAM-URL PARAM-CANCEL-SOURCE
+           RETURNING RETURN-RESULT.
+           INVOKE CLASS-CHECKRESULT "NEW" RETURNING RESULT-OBJ.
+           PERFORM ATTEMPT-DOWNLOAD THRU ATTEMPT-DOWNLOAD-EXIT
+               UNTIL WK-DONE = "Y" OR WK-ATTEMPT >= RETRY-COUNT
+                     OR WK-CANCELLED = "Y".
+           INVOKE RESULT-OBJ "SET-ATTEMPT-COUNT" USING BY VALUE WK-ATTEMPT.
+           SET RETURN-RESULT TO RESULT-OBJ.
+           GO TO RUN-CHECK-EXIT.
+
+      *    PARAM-CANCEL-SOURCEのトークンをWaitへ渡すことで、ダウンロード
+      *    自体が終わるまで無条件に待たず、キャンセル要求があればその場で
+      *    待ちを打ち切れるようにする（要求元の「ハングした巡回を中断
+      *    する」ため）。Waitがキャンセルで中断された場合、タスク自体は
+      *    まだ完了していない可能性があるので、PROP-RESULT/PROP-EXCEPTION
+      *    には触れず、ここで直接失敗として扱う。
+       ATTEMPT-DOWNLOAD.
+           ADD 1 TO WK-ATTEMPT.
+           SET WK-START-TIME TO PROP-NOW OF CLASS-DATETIME.
+           MOVE "N" TO WK-WAIT-CANCELLED.
+           TRY
+             SET WK-TASK TO WK-DOWNLOADER::"DownloadText" (PARAM-URL)
+             IF PARAM-CANCEL-SOURCE NOT = NULL THEN
+               INVOKE WK-TASK "Wait"
+                   USING BY VALUE (PROP-TOKEN OF PARAM-CANCEL-SOURCE)
+             ELSE
+               INVOKE WK-TASK "Wait"
+             END-IF
+           CATCH
+             IF PARAM-CANCEL-SOURCE NOT = NULL
+                 AND PROP-ISCANCELLATIONREQUESTED OF PARAM-CANCEL-SOURCE = B"1"
+               THEN
+                 MOVE "Y" TO WK-WAIT-CANCELLED
+             END-IF
+           END-TRY.
+           SET WK-END-TIME TO PROP-NOW OF CLASS-DATETIME.
+           INVOKE WK-END-TIME "Subtract" USING BY VALUE WK-START-TIME
+               RETURNING WK-ELAPSED-SPAN.
+           MOVE PROP-TOTALMILLISECONDS OF WK-ELAPSED-SPAN TO WK-ELAPSED-MS.
+           IF WK-WAIT-CANCELLED = "Y" THEN
+             INVOKE RESULT-OBJ "SET-CANCELLED" USING BY VALUE N"Cancelled"
+             INVOKE RESULT-OBJ "SET-ELAPSED-MS" USING BY VALUE WK-ELAPSED-MS
+             INVOKE RESULT-OBJ "SET-CHECKED-AT" USING BY VALUE WK-END-TIME
+             MOVE "Y" TO WK-CANCELLED
+           ELSE
+             SET WK-EXCEPTION TO PROP-EXCEPTION OF WK-TASK
+             IF WK-EXCEPTION = NULL THEN
+               SET WK-TEXT TO PROP-RESULT OF WK-TASK
+               INVOKE RESULT-OBJ "SET-SUCCESS" USING BY VALUE WK-TEXT
+               INVOKE RESULT-OBJ "SET-ELAPSED-MS" USING BY VALUE WK-ELAPSED-MS
+               INVOKE RESULT-OBJ "SET-CHECKED-AT" USING BY VALUE WK-END-TIME
+               IF WK-ELAPSED-MS > SLOW-THRESHOLD-MS THEN
+                 INVOKE RESULT-OBJ "SET-DEGRADED" USING BY VALUE "Y"
+               END-IF
+               MOVE "Y" TO WK-DONE
+             ELSE
+               IF PARAM-CANCEL-SOURCE NOT = NULL
+                   AND PROP-ISCANCELLATIONREQUESTED OF PARAM-CANCEL-SOURCE = B"1"
+                 THEN
+                   INVOKE RESULT-OBJ "SET-CANCELLED" USING BY VALUE N"Cancelled"
+                   INVOKE RESULT-OBJ "SET-ELAPSED-MS" USING BY VALUE WK-ELAPSED-MS
+                   INVOKE RESULT-OBJ "SET-CHECKED-AT" USING BY VALUE WK-END-TIME
+                   MOVE "Y" TO WK-CANCELLED
+                 ELSE
+                   INVOKE RESULT-OBJ "SET-FAILURE" USING BY VALUE
+                       (PROP-MESSAGE OF WK-EXCEPTION)
+                   INVOKE RESULT-OBJ "SET-ELAPSED-MS" USING BY VALUE WK-ELAPSED-MS
+                   INVOKE RESULT-OBJ "SET-CHECKED-AT" USING BY VALUE WK-END-TIME
+                   IF WK-ATTEMPT < RETRY-COUNT THEN
+                     INVOKE CLASS-THREAD "Sleep" USING BY VALUE RETRY-DELAY-MS
+                   END-IF
+               END-IF
+             END-IF
+           END-IF.
+       ATTEMPT-DOWNLOAD-EXIT.
+           EXIT.
+
+       RUN-CHECK-EXIT.
+           EXIT.
+       END METHOD RUN-CHECK.
+
+      *    ヘッダーに日付・対象名・判定・所要時間(ms)・試行回数・メッセージ
+      *    をCSVで1行追記する。履歴ファイルが無ければ新規作成される。
+       METHOD-ID. APPEND-HISTORY-LINE.
+       DATA DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD PIC X(1024).
+       WORKING-STORAGE SECTION.
+       01 HISTORY-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WK-CHECKED-AT OBJECT REFERENCE CLASS-DATETIME.
+       01 WK-TIMESTAMP-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-TIMESTAMP PIC X(19).
+       01 WK-TARGET-NAME PIC X(60).
+       01 WK-STATUS-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-STATUS PIC X(09).
+       01 WK-ELAPSED-MS BINARY-LONG.
+       01 WK-ELAPSED-DISP PIC -(9).
+       01 WK-ATTEMPTS BINARY-LONG.
+       01 WK-ATTEMPTS-DISP PIC 9(02).
+       01 WK-IS-SUCCESS PIC X(01).
+       01 WK-MESSAGE-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-MESSAGE PIC X(600).
+       LINKAGE SECTION.
+       01 PARAM-TARGET-NAME OBJECT REFERENCE CLASS-STRING.
+       01 PARAM-RESULT OBJECT REFERENCE CLASS-CHECKRESULT.
+       PROCEDURE DIVISION USING BY VALUE PARAM-TARGET-NAME PARAM-RESULT.
+           INVOKE PARAM-RESULT "GET-CHECKED-AT" RETURNING WK-CHECKED-AT.
+           SET WK-TIMESTAMP-TEXT TO
+               WK-CHECKED-AT::"ToString" (N"yyyy-MM-dd HH:mm:ss").
+           MOVE WK-TIMESTAMP-TEXT TO WK-TIMESTAMP.
+           MOVE PARAM-TARGET-NAME TO WK-TARGET-NAME.
+           INVOKE PARAM-RESULT "GET-STATUS-TEXT" RETURNING WK-STATUS-TEXT.
+           MOVE WK-STATUS-TEXT TO WK-STATUS.
+           INVOKE PARAM-RESULT "GET-ELAPSED-MS" RETURNING WK-ELAPSED-MS.
+           MOVE WK-ELAPSED-MS TO WK-ELAPSED-DISP.
+           INVOKE PARAM-RESULT "GET-ATTEMPT-COUNT" RETURNING WK-ATTEMPTS.
+           MOVE WK-ATTEMPTS TO WK-ATTEMPTS-DISP.
+           INVOKE PARAM-RESULT "IS-SUCCESS" RETURNING WK-IS-SUCCESS.
+           IF WK-IS-SUCCESS = "Y" THEN
+             INVOKE PARAM-RESULT "GET-RESPONSE-TEXT" RETURNING WK-MESSAGE-TEXT
+           ELSE
+             INVOKE PARAM-RESULT "GET-ERROR-MESSAGE" RETURNING WK-MESSAGE-TEXT
+           END-IF.
+           MOVE SPACES TO WK-MESSAGE.
+           IF WK-MESSAGE-TEXT NOT = NULL THEN
+             MOVE WK-MESSAGE-TEXT TO WK-MESSAGE
+           END-IF.
+           INSPECT WK-MESSAGE REPLACING ALL "," BY ";".
+           MOVE SPACES TO HISTORY-RECORD.
+           STRING
+               FUNCTION TRIM (WK-TIMESTAMP)    DELIMITED SIZE ","
+               FUNCTION TRIM (WK-TARGET-NAME)  DELIMITED SIZE ","
+               FUNCTION TRIM (WK-STATUS)       DELIMITED SIZE ","
+               FUNCTION TRIM (WK-ELAPSED-DISP) DELIMITED SIZE ","
+               FUNCTION TRIM (WK-ATTEMPTS-DISP) DELIMITED SIZE ","
+               FUNCTION TRIM (WK-MESSAGE)      DELIMITED SIZE
+               INTO HISTORY-RECORD
+           END-STRING.
+           OPEN EXTEND HISTORY-FILE.
+           IF HISTORY-FILE-STATUS NOT = "00" THEN
+      *      履歴ファイルがまだ存在しない。新規作成してヘッダー代わりの
+      *      最初の行から書き出す。
+             OPEN OUTPUT HISTORY-FILE
+             IF HISTORY-FILE-STATUS NOT = "00" THEN
+      *        新規作成もできない（ディレクトリが無い／書き込み不可など）。
+      *        この行は諦める。チェック自体の成否には影響させない。
+               GO TO APPEND-HISTORY-LINE-EXIT
+             END-IF
+           END-IF.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+       APPEND-HISTORY-LINE-EXIT.
+           EXIT.
+       END METHOD APPEND-HISTORY-LINE.
+
+      *    失敗（FAIL）した対象について、syslog(UDP)と
+      *    メールの両チャネルへアラートを送る。どちらも構成が空なら
+      *    何もしない。アラート送信自体の失敗はチェック処理を止めない。
+       METHOD-ID. SEND-ALERT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-TARGET-NAME PIC X(60).
+       01 WK-MESSAGE PIC X(600).
+       01 ALERT-TEXT PIC X(700).
+       01 WK-UDP-CLIENT OBJECT REFERENCE CLASS-UDPCLIENT.
+       01 WK-BYTES OBJECT REFERENCE CLASS-OBJECT.
+       01 WK-SMTP-CLIENT OBJECT REFERENCE CLASS-SMTPCLIENT.
+       01 WK-MAIL-MESSAGE OBJECT REFERENCE CLASS-MAILMESSAGE.
+       01 WK-MAIL-FROM OBJECT REFERENCE CLASS-MAILADDRESS.
+       01 WK-SUBJECT PIC X(200).
+       LINKAGE SECTION.
+       01 PARAM-TARGET-NAME OBJECT REFERENCE CLASS-STRING.
+       01 PARAM-MESSAGE OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-TARGET-NAME PARAM-MESSAGE.
+           MOVE SPACES TO WK-TARGET-NAME.
+           IF PARAM-TARGET-NAME NOT = NULL THEN
+             MOVE PARAM-TARGET-NAME TO WK-TARGET-NAME
+           END-IF.
+           MOVE SPACES TO WK-MESSAGE.
+           IF PARAM-MESSAGE NOT = NULL THEN
+             MOVE PARAM-MESSAGE TO WK-MESSAGE
+           END-IF.
+           STRING
+               "AsyncSample check FAILED for "   DELIMITED SIZE
+               FUNCTION TRIM (WK-TARGET-NAME)    DELIMITED SIZE
+               ": "                              DELIMITED SIZE
+               FUNCTION TRIM (WK-MESSAGE)        DELIMITED SIZE
+               INTO ALERT-TEXT
+           END-STRING.
+           IF FUNCTION TRIM (ALERT-SYSLOG-HOST) NOT = SPACES THEN
+             TRY
+               INVOKE CLASS-UDPCLIENT "NEW" RETURNING WK-UDP-CLIENT
+               INVOKE WK-UDP-CLIENT "Connect"
+                   USING BY VALUE (FUNCTION TRIM (ALERT-SYSLOG-HOST))
+                   BY VALUE ALERT-SYSLOG-PORT
+               INVOKE PROP-ENCODING-UTF8 OF CLASS-ENCODING "GetBytes"
+                   USING BY VALUE (FUNCTION TRIM (ALERT-TEXT))
+                   RETURNING WK-BYTES
+               INVOKE WK-UDP-CLIENT "Send" USING BY VALUE WK-BYTES
+                   BY VALUE (FUNCTION LENGTH (FUNCTION TRIM (ALERT-TEXT)))
+               INVOKE WK-UDP-CLIENT "Close"
+             CATCH
+      *          syslog送信失敗はチェック結果そのものには影響させない。
+               CONTINUE
+             END-TRY
+           END-IF.
+           IF FUNCTION TRIM (ALERT-SMTP-HOST) NOT = SPACES
+               AND FUNCTION TRIM (ALERT-EMAIL-TO) NOT = SPACES THEN
+             TRY
+               INVOKE CLASS-MAILMESSAGE "NEW" RETURNING WK-MAIL-MESSAGE
+               INVOKE CLASS-MAILADDRESS "NEW"
+                   USING BY VALUE (FUNCTION TRIM (ALERT-EMAIL-FROM))
+                   RETURNING WK-MAIL-FROM
+               SET PROP-FROM OF WK-MAIL-MESSAGE TO WK-MAIL-FROM
+               INVOKE (PROP-TO OF WK-MAIL-MESSAGE) "Add"
+                   USING BY VALUE (FUNCTION TRIM (ALERT-EMAIL-TO))
+               MOVE SPACES TO WK-SUBJECT
+               STRING
+                   "AsyncSample alert: "          DELIMITED SIZE
+                   FUNCTION TRIM (WK-TARGET-NAME) DELIMITED SIZE
+                   INTO WK-SUBJECT
+               END-STRING
+               SET PROP-SUBJECT OF WK-MAIL-MESSAGE TO WK-SUBJECT
+               SET PROP-BODY OF WK-MAIL-MESSAGE TO ALERT-TEXT
+               INVOKE CLASS-SMTPCLIENT "NEW"
+                   USING BY VALUE (FUNCTION TRIM (ALERT-SMTP-HOST))
+                   RETURNING WK-SMTP-CLIENT
+               INVOKE WK-SMTP-CLIENT "Send" USING BY VALUE WK-MAIL-MESSAGE
+             CATCH
+               CONTINUE
+             END-TRY
+           END-IF.
+       END METHOD SEND-ALERT.
+
+       END OBJECT.
+       END CLASS CLASS-CHECKENGINE.
