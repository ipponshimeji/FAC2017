@@ -6,8 +6,10 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        REPOSITORY.
-           CLASS CLASS-DOWNLOADER AS "AsyncSample.Lib.Downloader"
+           CLASS CLASS-CHECKENGINE AS "AsyncSample.COBOL.CheckEngine"
+           CLASS CLASS-CHECKRESULT AS "AsyncSample.COBOL.CheckResult"
            DELEGATE GDEL-ACTION AS "System.Action<>"
+           DELEGATE DELEGATE-ACTION AS "System.Action"
            CLASS CLASS-BOOLEAN AS "System.Boolean"
            CLASS CLASS-CONTAINER AS "System.ComponentModel.Container"
            INTERFACE INTERFACE-ICONTAINER AS "System.ComponentModel.IContainer"
@@ -21,35 +23,46 @@
            CLASS CLASS-EXCEPTION AS "System.Exception"
            CLASS CLASS-OBJECT AS "System.Object"
            CLASS CLASS-STRING AS "System.String"
+           CLASS CLASS-CANCELLATIONTOKENSOURCE AS "System.Threading.CancellationTokenSource"
            CLASS CLASS-TASK AS "System.Threading.Tasks.Task"
-           CLASS GCLASS-TASK AS "System.Threading.Tasks.Task<>"
            ENUM ENUM-AUTOSCALEMODE AS "System.Windows.Forms.AutoScaleMode"
            CLASS CLASS-BUTTON AS "System.Windows.Forms.Button"
            CLASS CLASS-CONTROLCOLLECTION AS "System.Windows.Forms.Control+ControlCollection"
+           CLASS CLASS-DATAGRIDVIEW AS "System.Windows.Forms.DataGridView"
+           CLASS CLASS-DATAGRIDVIEWCELL AS "System.Windows.Forms.DataGridViewCell"
+           CLASS CLASS-DATAGRIDVIEWROW AS "System.Windows.Forms.DataGridViewRow"
            CLASS CLASS-FORM AS "System.Windows.Forms.Form"
            CLASS CLASS-LABEL AS "System.Windows.Forms.Label"
+           CLASS CLASS-MESSAGEBOX AS "System.Windows.Forms.MessageBox"
+           CLASS CLASS-TIMER AS "System.Windows.Forms.Timer"
            DELEGATE DEL-ACTION-TASK EXPANDS GDEL-ACTION USING CLASS-TASK
-           CLASS CLASS-TASK-STRING EXPANDS GCLASS-TASK USING CLASS-STRING
+           PROPERTY PROP-ALLOWUSERTOADDROWS AS "AllowUserToAddRows"
            PROPERTY PROP-AUTOSCALEDIMENSIONS AS "AutoScaleDimensions"
            PROPERTY PROP-AUTOSCALEMODE AS "AutoScaleMode"
            PROPERTY PROP-BUTTON AS "button"
+           PROPERTY PROP-CELLS AS "Cells"
            PROPERTY PROP-CLIENTSIZE AS "ClientSize"
+           PROPERTY PROP-COLUMNS AS "Columns"
            PROPERTY PROP-CONTROLS AS "Controls"
            PROPERTY PROP-ENABLED AS "Enabled"
            PROPERTY PROP-EXCEPTION AS "Exception"
            PROPERTY PROP-FONT AS "Font"
            PROPERTY PROP-IMAGEALIGN AS "ImageAlign"
+           PROPERTY PROP-INTERVAL AS "Interval"
+           PROPERTY PROP-ISCANCELLATIONREQUESTED AS "IsCancellationRequested"
            PROPERTY PROP-LABEL1 AS "label1"
            PROPERTY PROP-LOCATION AS "Location"
            PROPERTY PROP-MESSAGE AS "Message"
            PROPERTY PROP-MIDDLELEFT AS "MiddleLeft"
            PROPERTY PROP-NAME AS "Name"
-           PROPERTY PROP-NOW AS "Now"
-           PROPERTY PROP-RESULT AS "Result"
+           PROPERTY PROP-READONLY AS "ReadOnly"
+           PROPERTY PROP-ROWS AS "Rows"
            PROPERTY PROP-SIZE AS "Size"
            PROPERTY PROP-TABINDEX AS "TabIndex"
            PROPERTY PROP-TEXT AS "Text"
            PROPERTY PROP-USEVISUALSTYLEBACKCOLOR AS "UseVisualStyleBackColor"
+           PROPERTY PROP-VALUE AS "Value"
+           PROPERTY PROP-VISIBLE AS "Visible"
            .
       
        OBJECT.
@@ -58,7 +71,19 @@
        01 button OBJECT REFERENCE CLASS-BUTTON PRIVATE.
        01 label1 OBJECT REFERENCE CLASS-LABEL PRIVATE.
        01 components OBJECT REFERENCE INTERFACE-ICONTAINER PRIVATE.
-       01 WK-DOWNLOADER OBJECT REFERENCE CLASS-DOWNLOADER PRIVATE.
+       01 buttonCancel OBJECT REFERENCE CLASS-BUTTON PRIVATE.
+       01 grid1 OBJECT REFERENCE CLASS-DATAGRIDVIEW PRIVATE.
+       01 pollTimer OBJECT REFERENCE CLASS-TIMER PRIVATE.
+       01 WK-ENGINE OBJECT REFERENCE CLASS-CHECKENGINE PRIVATE VALUE NULL.
+       01 WK-CANCEL-SOURCE
+           OBJECT REFERENCE CLASS-CANCELLATIONTOKENSOURCE PRIVATE VALUE NULL.
+       01 WK-GRID-ROW-COUNT BINARY-LONG PRIVATE VALUE 0.
+       01 WK-CHECK-IN-PROGRESS PIC X(01) PRIVATE VALUE "N".
+       01 WK-CURRENT-ROW-IDX BINARY-LONG PRIVATE VALUE 0.
+       01 WK-RESULT-TABLE PRIVATE.
+           05 WK-RESULT-ENTRY OCCURS 20 TIMES.
+               10 WK-RESULT-NAME OBJECT REFERENCE CLASS-STRING.
+               10 WK-RESULT-OBJ OBJECT REFERENCE CLASS-CHECKRESULT.
        PROCEDURE DIVISION.
       
        METHOD-ID. DISPOSE AS "Dispose" OVERRIDE PROTECTED.
@@ -69,7 +94,16 @@
        PROCEDURE DIVISION USING BY VALUE disposing.
            IF disposing NOT = B"0" AND components NOT = NULL THEN
              INVOKE components "Dispose"
-             INVOKE WK-DOWNLOADER "Dispose"
+           END-IF.
+           IF disposing NOT = B"0" AND pollTimer NOT = NULL THEN
+             INVOKE pollTimer "Stop"
+             INVOKE pollTimer "Dispose"
+           END-IF.
+           IF disposing NOT = B"0" AND WK-ENGINE NOT = NULL THEN
+             INVOKE WK-ENGINE "DISPOSE"
+           END-IF.
+           IF disposing NOT = B"0" AND WK-CANCEL-SOURCE NOT = NULL THEN
+             INVOKE WK-CANCEL-SOURCE "Dispose"
            END-IF.
            INVOKE SUPER "Dispose" USING disposing.
        END METHOD DISPOSE.
@@ -1034,77 +1068,336 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
-           INVOKE CLASS-DOWNLOADER "NEW" RETURNING WK-DOWNLOADER.
            INVOKE SELF "InitializeComponent".
+           INVOKE CLASS-CHECKENGINE "NEW" RETURNING WK-ENGINE.
+           INVOKE SELF "INITIALIZE-ADDITIONAL-CONTROLS".
        END METHOD NEW.
-       
-       METHOD-ID. button_Click PRIVATE.
+
+      *    デザイナー生成のInitializeComponentとは別に、監視対象グリッド・
+      *    キャンセルボタン・無人巡回用タイマーをここでまとめて組み立てる。
+      *    手書きで追加した部分をデザイナー再生成で上書きされないように
+      *    分けてある。
+       METHOD-ID. INITIALIZE-ADDITIONAL-CONTROLS PRIVATE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-POINT OBJECT REFERENCE CLASS-POINT.
+       01 WK-SIZE OBJECT REFERENCE CLASS-SIZE.
+       01 WK-HANDLER OBJECT REFERENCE DELEGATE-EVENTHANDLER.
+       01 WK-COL-INDEX BINARY-LONG.
+       01 WK-POLL-INTERVAL-SEC BINARY-LONG.
+       01 WK-POLL-INTERVAL-MS BINARY-LONG.
+       PROCEDURE DIVISION.
+      *    label1は複数対象のグリッドに置き換わったので非表示にする。
+           SET PROP-VISIBLE OF label1 TO B"0".
+
+      *    grid1 -- 対象ごとの状態を並べる一覧。
+           INVOKE CLASS-DATAGRIDVIEW "NEW" RETURNING grid1.
+           INVOKE CLASS-POINT "NEW" USING BY VALUE 12 BY VALUE 12
+               RETURNING WK-POINT.
+           SET PROP-LOCATION OF grid1 TO WK-POINT.
+           INVOKE CLASS-SIZE "NEW" USING BY VALUE 620 BY VALUE 280
+               RETURNING WK-SIZE.
+           SET PROP-SIZE OF grid1 TO WK-SIZE.
+           SET PROP-READONLY OF grid1 TO B"1".
+           SET PROP-ALLOWUSERTOADDROWS OF grid1 TO B"0".
+           INVOKE (PROP-COLUMNS OF grid1) "Add"
+               USING BY VALUE N"colTarget" N"Target" RETURNING WK-COL-INDEX.
+           INVOKE (PROP-COLUMNS OF grid1) "Add"
+               USING BY VALUE N"colChecked" N"Last Checked"
+               RETURNING WK-COL-INDEX.
+           INVOKE (PROP-COLUMNS OF grid1) "Add"
+               USING BY VALUE N"colStatus" N"Status" RETURNING WK-COL-INDEX.
+           INVOKE (PROP-COLUMNS OF grid1) "Add"
+               USING BY VALUE N"colResponse" N"Response"
+               RETURNING WK-COL-INDEX.
+           INVOKE (PROP-CONTROLS OF SELF) "Add" USING BY VALUE grid1.
+           PERFORM POPULATE-GRID-ROWS THRU POPULATE-GRID-ROWS-EXIT.
+
+      *    buttonCancel -- 実行中チェックの中断用。開始時のみ有効にする。
+           INVOKE CLASS-BUTTON "NEW" RETURNING buttonCancel.
+           INVOKE CLASS-POINT "NEW" USING BY VALUE 300 BY VALUE 131
+               RETURNING WK-POINT.
+           SET PROP-LOCATION OF buttonCancel TO WK-POINT.
+           INVOKE CLASS-SIZE "NEW" USING BY VALUE 133 BY VALUE 48
+               RETURNING WK-SIZE.
+           SET PROP-SIZE OF buttonCancel TO WK-SIZE.
+           SET PROP-TEXT OF buttonCancel TO N"Cancel".
+           SET PROP-USEVISUALSTYLEBACKCOLOR OF buttonCancel TO B"1".
+           SET PROP-ENABLED OF buttonCancel TO B"0".
+           INVOKE DELEGATE-EVENTHANDLER "NEW"
+               USING BY VALUE SELF BY VALUE N"buttonCancel_Click"
+               RETURNING WK-HANDLER.
+           INVOKE buttonCancel "add_Click" USING BY VALUE WK-HANDLER.
+           INVOKE (PROP-CONTROLS OF SELF) "Add" USING BY VALUE buttonCancel.
+
+      *    ボタン類をグリッドの下に移す。
+           INVOKE CLASS-POINT "NEW" USING BY VALUE 148 BY VALUE 304
+               RETURNING WK-POINT.
+           SET PROP-LOCATION OF button TO WK-POINT.
+           INVOKE CLASS-POINT "NEW" USING BY VALUE 300 BY VALUE 304
+               RETURNING WK-POINT.
+           SET PROP-LOCATION OF buttonCancel TO WK-POINT.
+           INVOKE CLASS-SIZE "NEW" USING BY VALUE 644 BY VALUE 380
+               RETURNING WK-SIZE.
+           SET PROP-CLIENTSIZE OF SELF TO WK-SIZE.
+
+      *    pollTimer -- CheckEngineのPOLL-INTERVAL-SEC間隔で無人巡回する。
+      *    破棄後もTickが発火し続けないよう、DISPOSEでStop/Disposeする。
+           INVOKE CLASS-TIMER "NEW" RETURNING pollTimer.
+           INVOKE WK-ENGINE "GET-POLL-INTERVAL-SEC" RETURNING WK-POLL-INTERVAL-SEC.
+           COMPUTE WK-POLL-INTERVAL-MS = WK-POLL-INTERVAL-SEC * 1000.
+           SET PROP-INTERVAL OF pollTimer TO WK-POLL-INTERVAL-MS.
+           INVOKE DELEGATE-EVENTHANDLER "NEW"
+               USING BY VALUE SELF BY VALUE N"pollTimer_Tick"
+               RETURNING WK-HANDLER.
+           INVOKE pollTimer "add_Tick" USING BY VALUE WK-HANDLER.
+           INVOKE pollTimer "Start".
+       END METHOD INITIALIZE-ADDITIONAL-CONTROLS.
+
+      *    対象1件につきグリッドへ1行追加する。チェック前は"PENDING"。
+       METHOD-ID. POPULATE-GRID-ROWS PRIVATE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-ROW-IDX BINARY-LONG.
+       01 WK-TARGET-NAME-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-NEW-ROW-INDEX BINARY-LONG.
+       PROCEDURE DIVISION.
+           INVOKE WK-ENGINE "GET-TARGET-COUNT" RETURNING WK-GRID-ROW-COUNT.
+           PERFORM ADD-ONE-GRID-ROW THRU ADD-ONE-GRID-ROW-EXIT
+               VARYING WK-ROW-IDX FROM 1 BY 1
+               UNTIL WK-ROW-IDX > WK-GRID-ROW-COUNT.
+           GO TO POPULATE-GRID-ROWS-EXIT.
+
+       ADD-ONE-GRID-ROW.
+           INVOKE WK-ENGINE "GET-TARGET-NAME" USING BY VALUE WK-ROW-IDX
+               RETURNING WK-TARGET-NAME-TEXT.
+           INVOKE (PROP-ROWS OF grid1) "Add"
+               USING BY VALUE WK-TARGET-NAME-TEXT N"--" N"PENDING" N""
+               RETURNING WK-NEW-ROW-INDEX.
+       ADD-ONE-GRID-ROW-EXIT.
+           EXIT.
+
+       POPULATE-GRID-ROWS-EXIT.
+           EXIT.
+       END METHOD POPULATE-GRID-ROWS.
+
+      *    Downloadボタンとタイマーの両方がここに入ってくる。1巡が進行中
+      *    なら多重起動しない。
+       METHOD-ID. START-CHECK-CYCLE PRIVATE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WK-CONTINUED-PROC OBJECT REFERENCE DEL-ACTION-TASK.
-       01 WK-TASK OBJECT REFERENCE CLASS-TASK-STRING.
-       LINKAGE SECTION.
-       01 sender OBJECT REFERENCE CLASS-OBJECT.
-       01 e OBJECT REFERENCE CLASS-EVENTARGS.
-       PROCEDURE DIVISION USING BY VALUE sender e.
+       01 WK-RUN-ACTION OBJECT REFERENCE DELEGATE-ACTION.
+       01 WK-TASK OBJECT REFERENCE CLASS-TASK.
+       PROCEDURE DIVISION.
+           IF WK-CHECK-IN-PROGRESS = "Y" THEN
+             GO TO START-CHECK-CYCLE-EXIT
+           END-IF.
+           SET WK-CHECK-IN-PROGRESS TO "Y".
+           SET PROP-ENABLED OF button TO B"0".
+           SET PROP-ENABLED OF buttonCancel TO B"1".
+           IF WK-CANCEL-SOURCE NOT = NULL THEN
+      *      前回分はCONTINUED-PROC-BODYのFINALLYでWK-CHECK-IN-PROGRESSが
+      *      戻った時点で使い終わっている。ここで確実にDisposeしてから
+      *      次回分に差し替える。
+             INVOKE WK-CANCEL-SOURCE "Dispose"
+           END-IF.
+           INVOKE CLASS-CANCELLATIONTOKENSOURCE "NEW" RETURNING WK-CANCEL-SOURCE.
       *    前準備
       *    複雑な型パラメータをもつ型によるメソッドオーバーロードの解決に問題があるので、
       *    ここではAction<Task<string>>ではなく、Action<Task>引数で
       *    Task.ContinueWith()を呼び出す。
-           INVOKE DEL-ACTION-TASK "NEW" USING SELF N"CONTINUED-PROC" RETURNING WK-CONTINUED-PROC.
-      
-      *    ボタンを無効化する。
-           SET PROP-ENABLED OF button TO B"0".
+           INVOKE DEL-ACTION-TASK "NEW" USING SELF N"CONTINUED-PROC"
+               RETURNING WK-CONTINUED-PROC.
+           INVOKE DELEGATE-ACTION "NEW" USING SELF N"RUN-ALL-TARGETS-BODY"
+               RETURNING WK-RUN-ACTION.
            TRY
-               SET WK-TASK TO WK-DOWNLOADER::"DownloadText" (N"http://www.msftncsi.com/ncsi.txt")
+               INVOKE CLASS-TASK "Run" USING BY VALUE WK-RUN-ACTION
+                   RETURNING WK-TASK
                INVOKE WK-TASK "ContinueWith" USING BY VALUE WK-CONTINUED-PROC
            CATCH
+               SET WK-CHECK-IN-PROGRESS TO "N"
                INVOKE SELF "FINALLY-PROC"
                RAISE
            END-TRY.
+       START-CHECK-CYCLE-EXIT.
+           EXIT.
+       END METHOD START-CHECK-CYCLE.
+
+       METHOD-ID. button_Click PRIVATE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 sender OBJECT REFERENCE CLASS-OBJECT.
+       01 e OBJECT REFERENCE CLASS-EVENTARGS.
+       PROCEDURE DIVISION USING BY VALUE sender e.
+           INVOKE SELF "START-CHECK-CYCLE".
        END METHOD button_Click.
+
+      *    実行中の巡回を打ち切る。CancellationTokenSourceへ合図するだけで、
+      *    ボタンの後始末はバックグラウンドのTaskが実際に終わった後で
+      *    CONTINUED-PROC-BODYのFINALLYが行う。ここで先にWK-CHECK-IN-PROGRESS
+      *    を戻してしまうと、まだ走っているTaskと次のSTART-CHECK-CYCLEが
+      *    多重に動いてWK-RESULT-TABLE等を壊す恐れがあるため触れない。
+       METHOD-ID. buttonCancel_Click PRIVATE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 sender OBJECT REFERENCE CLASS-OBJECT.
+       01 e OBJECT REFERENCE CLASS-EVENTARGS.
+       PROCEDURE DIVISION USING BY VALUE sender e.
+           IF WK-CANCEL-SOURCE NOT = NULL THEN
+             TRY
+               INVOKE WK-CANCEL-SOURCE "Cancel"
+             CATCH
+               CONTINUE
+             END-TRY
+           END-IF.
+       END METHOD buttonCancel_Click.
+
+      *    無人巡回タイマー。直前の1巡がまだ終わっていなければ今回は見送る。
+       METHOD-ID. pollTimer_Tick PRIVATE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 sender OBJECT REFERENCE CLASS-OBJECT.
+       01 e OBJECT REFERENCE CLASS-EVENTARGS.
+       PROCEDURE DIVISION USING BY VALUE sender e.
+           IF WK-CHECK-IN-PROGRESS NOT = "Y" THEN
+             INVOKE SELF "START-CHECK-CYCLE"
+           END-IF.
+       END METHOD pollTimer_Tick.
+
+      *    バックグラウンドスレッドで全対象を順にチェックする本体。
+      *    画面コントロールには直接触れず、1件終わるたびにInvokeでGUI
+      *    スレッドへ戻してUPDATE-GRID-ROW-ON-GUIにグリッド反映を任せる。
+      *    buttonCancel_ClickでCancelされていれば、残りの対象は回さずに
+      *    ループを打ち切る。
+       METHOD-ID. RUN-ALL-TARGETS-BODY PRIVATE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-IDX BINARY-LONG.
+       01 WK-TARGET-URL-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-IS-SUCCESS PIC X(01).
+       01 WK-IS-CANCELLED PIC X(01).
+       01 WK-ERROR-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-UPDATE-ROW-PROC OBJECT REFERENCE DELEGATE-ACTION.
+       PROCEDURE DIVISION.
+           INVOKE WK-ENGINE "GET-TARGET-COUNT" RETURNING WK-GRID-ROW-COUNT.
+           INVOKE DELEGATE-ACTION "NEW" USING SELF N"UPDATE-GRID-ROW-ON-GUI"
+               RETURNING WK-UPDATE-ROW-PROC.
+           PERFORM RUN-ONE-TARGET THRU RUN-ONE-TARGET-EXIT
+               VARYING WK-IDX FROM 1 BY 1
+               UNTIL WK-IDX > WK-GRID-ROW-COUNT
+                  OR (WK-CANCEL-SOURCE NOT = NULL AND
+                      PROP-ISCANCELLATIONREQUESTED OF WK-CANCEL-SOURCE = B"1").
+
+       RUN-ONE-TARGET.
+           INVOKE WK-ENGINE "GET-TARGET-NAME" USING BY VALUE WK-IDX
+               RETURNING WK-RESULT-NAME (WK-IDX).
+           INVOKE WK-ENGINE "GET-TARGET-URL" USING BY VALUE WK-IDX
+               RETURNING WK-TARGET-URL-TEXT.
+           INVOKE WK-ENGINE "RUN-CHECK"
+               USING BY VALUE WK-TARGET-URL-TEXT WK-CANCEL-SOURCE
+               RETURNING WK-RESULT-OBJ (WK-IDX).
+           INVOKE WK-RESULT-OBJ (WK-IDX) "IS-CANCELLED"
+               RETURNING WK-IS-CANCELLED.
+           IF WK-IS-CANCELLED NOT = "Y" THEN
+             INVOKE WK-ENGINE "APPEND-HISTORY-LINE"
+                 USING BY VALUE WK-RESULT-NAME (WK-IDX) WK-RESULT-OBJ (WK-IDX)
+             INVOKE WK-RESULT-OBJ (WK-IDX) "IS-SUCCESS" RETURNING WK-IS-SUCCESS
+             IF WK-IS-SUCCESS NOT = "Y" THEN
+               INVOKE WK-RESULT-OBJ (WK-IDX) "GET-ERROR-MESSAGE"
+                   RETURNING WK-ERROR-TEXT
+               INVOKE WK-ENGINE "SEND-ALERT"
+                   USING BY VALUE WK-RESULT-NAME (WK-IDX) WK-ERROR-TEXT
+             END-IF
+           END-IF.
+           SET WK-CURRENT-ROW-IDX TO WK-IDX.
+           INVOKE SELF "Invoke" USING BY VALUE WK-UPDATE-ROW-PROC.
+       RUN-ONE-TARGET-EXIT.
+           EXIT.
+       END METHOD RUN-ALL-TARGETS-BODY.
       
       *button_Clickで必ず行うべき後処理
        METHOD-ID. FINALLY-PROC PRIVATE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WK-BUTTON OBJECT REFERENCE CLASS-BUTTON. 
+       01 WK-BUTTON OBJECT REFERENCE CLASS-BUTTON.
        PROCEDURE DIVISION.
-      * ボタンを有効化する。
+      * ボタンを有効化し、キャンセルボタンは無効化して開始前の状態に戻す。
            SET WK-BUTTON TO PROP-BUTTON OF SELF.
            SET PROP-ENABLED OF WK-BUTTON TO B"1".
+           SET PROP-ENABLED OF buttonCancel TO B"0".
        END METHOD FINALLY-PROC.
       
-      *ダウンロード終了後に行いたい処理の本体
+      *    colChecked/colStatus/colResponseの3列（列位置1～3）を、
+      *    WK-CURRENT-ROW-IDXが指す行についてWK-RESULT-TABLEの内容で
+      *    更新する。RUN-ALL-TARGETS-BODYが対象を1件チェックし終えるたびに
+      *    Invoke経由でGUIスレッド上から呼ばれ、グリッドをその場で
+      *    1行ずつ更新していく。
+       METHOD-ID. UPDATE-GRID-ROW-ON-GUI PRIVATE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-GRID-ROW OBJECT REFERENCE CLASS-DATAGRIDVIEWROW.
+       01 WK-GRID-CELL OBJECT REFERENCE CLASS-DATAGRIDVIEWCELL.
+       01 WK-CHECKED-AT OBJECT REFERENCE CLASS-DATETIME.
+       01 WK-CHECKED-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-ROW-STATUS-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-ROW-RESPONSE-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-ROW-IS-SUCCESS PIC X(01).
+       PROCEDURE DIVISION.
+           INVOKE (PROP-ROWS OF grid1) "get_Item"
+               USING BY VALUE (WK-CURRENT-ROW-IDX - 1)
+               RETURNING WK-GRID-ROW.
+           INVOKE WK-RESULT-OBJ (WK-CURRENT-ROW-IDX) "GET-CHECKED-AT"
+               RETURNING WK-CHECKED-AT.
+           IF WK-CHECKED-AT NOT = NULL THEN
+             SET WK-CHECKED-TEXT TO
+                 WK-CHECKED-AT::"ToString" (N"yyyy-MM-dd HH:mm:ss")
+           ELSE
+             SET WK-CHECKED-TEXT TO N""
+           END-IF.
+           INVOKE WK-RESULT-OBJ (WK-CURRENT-ROW-IDX) "GET-STATUS-TEXT"
+               RETURNING WK-ROW-STATUS-TEXT.
+           INVOKE WK-RESULT-OBJ (WK-CURRENT-ROW-IDX) "IS-SUCCESS"
+               RETURNING WK-ROW-IS-SUCCESS.
+           IF WK-ROW-IS-SUCCESS = "Y" THEN
+             INVOKE WK-RESULT-OBJ (WK-CURRENT-ROW-IDX) "GET-RESPONSE-TEXT"
+                 RETURNING WK-ROW-RESPONSE-TEXT
+           ELSE
+             INVOKE WK-RESULT-OBJ (WK-CURRENT-ROW-IDX) "GET-ERROR-MESSAGE"
+                 RETURNING WK-ROW-RESPONSE-TEXT
+           END-IF.
+           INVOKE (PROP-CELLS OF WK-GRID-ROW) "get_Item" USING BY VALUE 1
+               RETURNING WK-GRID-CELL.
+           SET PROP-VALUE OF WK-GRID-CELL TO WK-CHECKED-TEXT.
+           INVOKE (PROP-CELLS OF WK-GRID-ROW) "get_Item" USING BY VALUE 2
+               RETURNING WK-GRID-CELL.
+           SET PROP-VALUE OF WK-GRID-CELL TO WK-ROW-STATUS-TEXT.
+           INVOKE (PROP-CELLS OF WK-GRID-ROW) "get_Item" USING BY VALUE 3
+               RETURNING WK-GRID-CELL.
+           SET PROP-VALUE OF WK-GRID-CELL TO WK-ROW-RESPONSE-TEXT.
+       END METHOD UPDATE-GRID-ROW-ON-GUI.
+
+      *ダウンロード終了後に行いたい処理の本体。グリッドへの反映自体は
+      *RUN-ALL-TARGETS-BODYが対象ごとにUPDATE-GRID-ROW-ON-GUIを呼んで
+      *その場で済ませているので、ここではPARAM-TASK自体が想定外に
+      *落ちていないか（チェック個々の失敗ではなく、巡回処理自体の
+      *異常終了）だけを見て、最後に開始前の状態へ戻す。
        METHOD-ID. CONTINUED-PROC-BODY PRIVATE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WK-TASK OBJECT REFERENCE CLASS-TASK-STRING.
        01 WK-EXCEPTION OBJECT REFERENCE CLASS-EXCEPTION.
-       01 WK-MESSAGE OBJECT REFERENCE CLASS-STRING.
-       01 WK-TEXT OBJECT REFERENCE CLASS-STRING. 
-       01 WK-NOW OBJECT REFERENCE CLASS-DATETIME.
        LINKAGE SECTION.
        01 PARAM-TASK OBJECT REFERENCE CLASS-TASK.
        PROCEDURE DIVISION USING BY VALUE PARAM-TASK.
-      *    タスクをTask<string>型にキャストする。
-      *    実際のタスクの型はTask<string>だが、インターフェイス上はTaskにしている。
-      *    button_Clickメソッドの手続き部のコメントを参照。
-           SET WK-TASK TO PARAM-TASK AS CLASS-TASK-STRING.
-      
            TRY
-      *      ラベルのテキストを更新する。
-             SET WK-EXCEPTION TO PROP-EXCEPTION OF WK-TASK
-             IF WK-EXCEPTION = NULL THEN
-               SET WK-TEXT TO PROP-RESULT OF WK-TASK
-               SET WK-NOW TO PROP-NOW OF CLASS-DATETIME
-               SET WK-MESSAGE TO CLASS-STRING::"Format" ("[{0}] {1}" WK-NOW WK-TEXT)
-             ELSE
-               SET WK-MESSAGE TO PROP-MESSAGE OF WK-EXCEPTION
+             SET WK-EXCEPTION TO PROP-EXCEPTION OF PARAM-TASK
+             IF WK-EXCEPTION NOT = NULL THEN
+               INVOKE CLASS-MESSAGEBOX "Show"
+                   USING BY VALUE (PROP-MESSAGE OF WK-EXCEPTION)
              END-IF
-             SET PROP-TEXT OF label1 TO WK-MESSAGE
            FINALLY
       *      ボタンを有効化する。
+             SET WK-CHECK-IN-PROGRESS TO "N"
              INVOKE SELF "FINALLY-PROC"
            END-TRY.
        END METHOD CONTINUED-PROC-BODY.
