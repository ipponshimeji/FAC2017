@@ -0,0 +1,227 @@
+       @OPTIONS NOALPHAL
+       IDENTIFICATION DIVISION.
+       CLASS-ID. CLASS-UPTIMEREPORT AS "AsyncSample.COBOL.UptimeReport".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+           CLASS CLASS-STRING AS "System.String"
+           .
+      *
+      *    checkhistory.csv（CheckEngineが追記するCSV監査ログ）を読み、
+      *    指定した日(DAILY)または週(WEEKLY)について対象ごとの稼働率と
+      *    障害発生区間の一覧をテキストでまとめる。シフト引継ぎで毎回
+      *    手で集計していたものを置き換えるための機能。
+      *
+       OBJECT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 HISTORY-FILE-NAME PIC X(260) VALUE "checkhistory.csv".
+       01 TARGET-COUNT BINARY-LONG VALUE 0.
+       01 REPORT-TABLE.
+           05 REPORT-ENTRY OCCURS 20 TIMES.
+               10 REPORT-TARGET-NAME PIC X(60).
+               10 REPORT-TOTAL-CHECKS BINARY-LONG.
+               10 REPORT-OK-CHECKS BINARY-LONG.
+               10 REPORT-IN-OUTAGE PIC X(01).
+               10 REPORT-OUTAGE-START PIC X(19).
+               10 REPORT-OUTAGE-LINES PIC X(2000).
+       PROCEDURE DIVISION.
+
+       METHOD-ID. SET-HISTORY-FILE-NAME.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 PARAM-FILE-NAME OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-FILE-NAME.
+           MOVE PARAM-FILE-NAME TO HISTORY-FILE-NAME.
+       END METHOD SET-HISTORY-FILE-NAME.
+
+      *    PARAM-FROM-STAMP/PARAM-TO-STAMP は "yyyy-MM-dd HH:mm:ss" と
+      *    同じ並びで比較できる "yyyy-MM-dd" 文字列（範囲の下端・上端）。
+      *    戻り値はそのまま印刷／メール添付できるテキストレポート。
+       METHOD-ID. BUILD-REPORT.
+       DATA DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD PIC X(1024).
+       WORKING-STORAGE SECTION.
+       01 HISTORY-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 HISTORY-EOF PIC X(01) VALUE "N".
+       01 CSV-TIMESTAMP PIC X(19).
+       01 CSV-TARGET-NAME PIC X(60).
+       01 CSV-STATUS PIC X(09).
+       01 CSV-DATE-PART PIC X(10).
+       01 WK-ENTRY-IDX BINARY-LONG.
+       01 WK-UPTIME-PCT PIC 999V99.
+       01 WK-UPTIME-DISP PIC ZZ9.99.
+       01 WK-OK-DISP PIC ZZZZ9.
+       01 WK-TOTAL-DISP PIC ZZZZ9.
+       01 REPORT-LINE PIC X(200).
+       01 REPORT-TEXT PIC X(8000).
+       LINKAGE SECTION.
+       01 PARAM-FROM-DATE PIC X(10).
+       01 PARAM-TO-DATE PIC X(10).
+       01 RETURN-REPORT OBJECT REFERENCE CLASS-STRING.
+       PROCEDURE DIVISION USING BY VALUE PARAM-FROM-DATE PARAM-TO-DATE
+           RETURNING RETURN-REPORT.
+           MOVE 0 TO TARGET-COUNT.
+           MOVE SPACES TO REPORT-TEXT.
+           OPEN INPUT HISTORY-FILE.
+           IF HISTORY-FILE-STATUS NOT = "00" THEN
+             STRING "No history file found: " DELIMITED SIZE
+                 FUNCTION TRIM (HISTORY-FILE-NAME) DELIMITED SIZE
+                 INTO REPORT-TEXT
+             END-STRING
+             SET RETURN-REPORT TO REPORT-TEXT
+             GO TO BUILD-REPORT-EXIT
+           END-IF.
+           PERFORM READ-HISTORY-LINE THRU READ-HISTORY-LINE-EXIT
+               UNTIL HISTORY-EOF = "Y".
+           CLOSE HISTORY-FILE.
+           PERFORM FORMAT-TARGET-LINE THRU FORMAT-TARGET-LINE-EXIT
+               VARYING WK-ENTRY-IDX FROM 1 BY 1
+               UNTIL WK-ENTRY-IDX > TARGET-COUNT.
+           SET RETURN-REPORT TO REPORT-TEXT.
+           GO TO BUILD-REPORT-EXIT.
+
+       READ-HISTORY-LINE.
+           READ HISTORY-FILE
+             AT END
+               MOVE "Y" TO HISTORY-EOF
+             NOT AT END
+               PERFORM ACCUMULATE-HISTORY-LINE THRU ACCUMULATE-HISTORY-LINE-EXIT
+           END-READ.
+       READ-HISTORY-LINE-EXIT.
+           EXIT.
+
+       ACCUMULATE-HISTORY-LINE.
+           UNSTRING HISTORY-RECORD DELIMITED BY ","
+               INTO CSV-TIMESTAMP CSV-TARGET-NAME CSV-STATUS.
+           MOVE CSV-TIMESTAMP (1:10) TO CSV-DATE-PART.
+           IF CSV-DATE-PART < PARAM-FROM-DATE OR CSV-DATE-PART > PARAM-TO-DATE
+               THEN GO TO ACCUMULATE-HISTORY-LINE-EXIT END-IF.
+           PERFORM FIND-OR-ADD-TARGET THRU FIND-OR-ADD-TARGET-EXIT.
+           IF WK-ENTRY-IDX = 0 THEN
+      *      REPORT-TABLEが満杯(20件)で、この行の対象がどの既存枠にも
+      *      一致しなかった。枠を増やせないのでこの行は集計せず読み飛ばす。
+             GO TO ACCUMULATE-HISTORY-LINE-EXIT
+           END-IF.
+           ADD 1 TO REPORT-TOTAL-CHECKS (WK-ENTRY-IDX).
+           IF CSV-STATUS (1:2) = "OK" OR CSV-STATUS = "DEGRADED" THEN
+             ADD 1 TO REPORT-OK-CHECKS (WK-ENTRY-IDX)
+             IF REPORT-IN-OUTAGE (WK-ENTRY-IDX) = "Y" THEN
+               PERFORM CLOSE-OUTAGE-WINDOW THRU CLOSE-OUTAGE-WINDOW-EXIT
+             END-IF
+           ELSE
+             IF REPORT-IN-OUTAGE (WK-ENTRY-IDX) NOT = "Y" THEN
+               MOVE "Y" TO REPORT-IN-OUTAGE (WK-ENTRY-IDX)
+               MOVE CSV-TIMESTAMP TO REPORT-OUTAGE-START (WK-ENTRY-IDX)
+             END-IF
+           END-IF.
+       ACCUMULATE-HISTORY-LINE-EXIT.
+           EXIT.
+
+      *    既存のREPORT-ENTRYの中からCSV-TARGET-NAMEと同じ対象を探し、
+      *    見つからなければ新しい枠を割り当てる。REPORT-TABLEが満杯
+      *    (20件)で新しい対象名が入ってきた場合は枠を作れないので、
+      *    WK-ENTRY-IDXに0を返して呼び出し元に読み飛ばしを促す。
+       FIND-OR-ADD-TARGET.
+           MOVE 0 TO WK-ENTRY-IDX.
+           PERFORM SEARCH-ONE-TARGET THRU SEARCH-ONE-TARGET-EXIT
+               VARYING WK-ENTRY-IDX FROM 1 BY 1
+               UNTIL WK-ENTRY-IDX > TARGET-COUNT
+                     OR REPORT-TARGET-NAME (WK-ENTRY-IDX) = CSV-TARGET-NAME.
+           IF WK-ENTRY-IDX > TARGET-COUNT THEN
+             IF TARGET-COUNT < 20 THEN
+               ADD 1 TO TARGET-COUNT
+               MOVE TARGET-COUNT TO WK-ENTRY-IDX
+               MOVE CSV-TARGET-NAME TO REPORT-TARGET-NAME (WK-ENTRY-IDX)
+               MOVE 0 TO REPORT-TOTAL-CHECKS (WK-ENTRY-IDX)
+               MOVE 0 TO REPORT-OK-CHECKS (WK-ENTRY-IDX)
+               MOVE "N" TO REPORT-IN-OUTAGE (WK-ENTRY-IDX)
+               MOVE SPACES TO REPORT-OUTAGE-LINES (WK-ENTRY-IDX)
+             ELSE
+               MOVE 0 TO WK-ENTRY-IDX
+             END-IF
+           END-IF.
+       FIND-OR-ADD-TARGET-EXIT.
+           EXIT.
+
+       SEARCH-ONE-TARGET.
+           CONTINUE.
+       SEARCH-ONE-TARGET-EXIT.
+           EXIT.
+
+       CLOSE-OUTAGE-WINDOW.
+           MOVE "N" TO REPORT-IN-OUTAGE (WK-ENTRY-IDX).
+           STRING
+               FUNCTION TRIM (REPORT-OUTAGE-LINES (WK-ENTRY-IDX)) DELIMITED SIZE
+               "  outage: "                DELIMITED SIZE
+               REPORT-OUTAGE-START (WK-ENTRY-IDX)  DELIMITED SIZE
+               " to "                      DELIMITED SIZE
+               CSV-TIMESTAMP               DELIMITED SIZE
+               X"0A"                       DELIMITED SIZE
+               INTO REPORT-OUTAGE-LINES (WK-ENTRY-IDX)
+           END-STRING.
+       CLOSE-OUTAGE-WINDOW-EXIT.
+           EXIT.
+
+       FORMAT-TARGET-LINE.
+           IF REPORT-TOTAL-CHECKS (WK-ENTRY-IDX) = 0 THEN
+             GO TO FORMAT-TARGET-LINE-EXIT
+           END-IF.
+           IF REPORT-IN-OUTAGE (WK-ENTRY-IDX) = "Y" THEN
+      *      レポート期間末尾でまだ障害が続いている場合、"now"までの未クローズ
+      *      区間として書き出す。
+             STRING
+                 FUNCTION TRIM (REPORT-OUTAGE-LINES (WK-ENTRY-IDX)) DELIMITED SIZE
+                 "  outage: "                DELIMITED SIZE
+                 REPORT-OUTAGE-START (WK-ENTRY-IDX) DELIMITED SIZE
+                 " to (ongoing at end of report period)" DELIMITED SIZE
+                 X"0A"                       DELIMITED SIZE
+                 INTO REPORT-OUTAGE-LINES (WK-ENTRY-IDX)
+             END-STRING
+           END-IF.
+           COMPUTE WK-UPTIME-PCT ROUNDED =
+               (REPORT-OK-CHECKS (WK-ENTRY-IDX) /
+                REPORT-TOTAL-CHECKS (WK-ENTRY-IDX)) * 100.
+           MOVE WK-UPTIME-PCT TO WK-UPTIME-DISP.
+           MOVE REPORT-OK-CHECKS (WK-ENTRY-IDX) TO WK-OK-DISP.
+           MOVE REPORT-TOTAL-CHECKS (WK-ENTRY-IDX) TO WK-TOTAL-DISP.
+           MOVE SPACES TO REPORT-LINE.
+           STRING
+               FUNCTION TRIM (REPORT-TARGET-NAME (WK-ENTRY-IDX)) DELIMITED SIZE
+               ": "                        DELIMITED SIZE
+               FUNCTION TRIM (WK-UPTIME-DISP) DELIMITED SIZE
+               "% uptime ("                DELIMITED SIZE
+               FUNCTION TRIM (WK-OK-DISP)  DELIMITED SIZE
+               "/"                         DELIMITED SIZE
+               FUNCTION TRIM (WK-TOTAL-DISP) DELIMITED SIZE
+               " checks OK)"               DELIMITED SIZE
+               X"0A"                       DELIMITED SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           STRING
+               FUNCTION TRIM (REPORT-TEXT) DELIMITED SIZE
+               FUNCTION TRIM (REPORT-LINE) DELIMITED SIZE
+               X"0A"                       DELIMITED SIZE
+               FUNCTION TRIM (REPORT-OUTAGE-LINES (WK-ENTRY-IDX)) DELIMITED SIZE
+               X"0A"                       DELIMITED SIZE
+               INTO REPORT-TEXT
+           END-STRING.
+       FORMAT-TARGET-LINE-EXIT.
+           EXIT.
+
+       BUILD-REPORT-EXIT.
+           EXIT.
+       END METHOD BUILD-REPORT.
+
+       END OBJECT.
+       END CLASS CLASS-UPTIMEREPORT.
