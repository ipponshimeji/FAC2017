@@ -0,0 +1,202 @@
+       @OPTIONS NOALPHAL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "Main".
+      *
+      *    AsyncSampleのCLRエントリポイント（Sub Main相当）。
+      *    引数なし            : 今までどおりForm1を開いて対話的に使う。
+      *    -headless           : 構成済みの対象を1巡だけチェックし、
+      *                          1件でも失敗していればプロセスの戻り値を
+      *                          非0にする。ジョブスケジューラの夜間バッチ
+      *                          チェーンの前段ゲートとして呼ぶことを想定。
+      *    -report DAILY|WEEKLY [yyyymmdd] : checkhistory.csvから稼働率
+      *                          レポートを作って標準出力とテキストファイル
+      *                          (uptimereport.txt)に出す。日付省略時は
+      *                          実行日（WEEKLYはその日を含む週）が対象。
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+           CLASS CLASS-FORM1 AS "AsyncSample.COBOL.Form1"
+           CLASS CLASS-APPLICATION AS "System.Windows.Forms.Application"
+           CLASS CLASS-CHECKENGINE AS "AsyncSample.COBOL.CheckEngine"
+           CLASS CLASS-CHECKRESULT AS "AsyncSample.COBOL.CheckResult"
+           CLASS CLASS-UPTIMEREPORT AS "AsyncSample.COBOL.UptimeReport"
+           CLASS CLASS-DATETIME AS "System.DateTime"
+           CLASS CLASS-STRING AS "System.String"
+           PROPERTY PROP-NOW AS "Now"
+           .
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-OUTPUT-FILE ASSIGN TO "uptimereport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-OUTPUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-OUTPUT-FILE.
+       01  REPORT-OUTPUT-RECORD PIC X(8000).
+       WORKING-STORAGE SECTION.
+       01 REPORT-OUTPUT-STATUS PIC X(02) VALUE SPACES.
+       01 WK-FORM OBJECT REFERENCE CLASS-FORM1.
+       01 WK-ENGINE OBJECT REFERENCE CLASS-CHECKENGINE.
+       01 WK-REPORT OBJECT REFERENCE CLASS-UPTIMEREPORT.
+       01 WK-RESULT OBJECT REFERENCE CLASS-CHECKRESULT.
+       01 WK-TARGET-NAME-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-TARGET-URL-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-REPORT-TEXT-OBJ OBJECT REFERENCE CLASS-STRING.
+       01 ARG-COUNT PIC 9(02) VALUE 0.
+       01 ARG-NUM PIC 9(02) VALUE 0.
+       01 ARG1 PIC X(20) VALUE SPACES.
+       01 ARG2 PIC X(20) VALUE SPACES.
+       01 ARG3 PIC X(20) VALUE SPACES.
+       01 WK-MODE PIC X(10) VALUE "GUI".
+       01 WK-TARGET-COUNT BINARY-LONG.
+       01 WK-TARGET-IDX BINARY-LONG.
+       01 WK-FAIL-COUNT BINARY-LONG VALUE 0.
+       01 WK-IS-SUCCESS PIC X(01).
+       01 WK-ERROR-MESSAGE-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-STATUS-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-RETURN-CODE PIC 9(02) VALUE 0.
+       01 WK-PERIOD-TYPE PIC X(10) VALUE "DAILY".
+       01 WK-ANCHOR-DATE PIC 9(08).
+       01 WK-FROM-DATE-NUM PIC 9(08).
+       01 WK-TO-DATE-NUM PIC 9(08).
+       01 WK-FROM-DATE PIC X(10).
+       01 WK-TO-DATE PIC X(10).
+       01 WK-TODAY OBJECT REFERENCE CLASS-DATETIME.
+       01 WK-TODAY-TEXT OBJECT REFERENCE CLASS-STRING.
+       01 WK-REPORT-LINE PIC X(8000).
+       PROCEDURE DIVISION.
+           DISPLAY 0 UPON ARGUMENT-NUMBER.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF ARG-COUNT > 0 THEN
+             MOVE 1 TO ARG-NUM
+             DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+             ACCEPT ARG1 FROM ARGUMENT-VALUE
+           END-IF.
+           IF ARG-COUNT > 1 THEN
+             MOVE 2 TO ARG-NUM
+             DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+             ACCEPT ARG2 FROM ARGUMENT-VALUE
+           END-IF.
+           IF ARG-COUNT > 2 THEN
+             MOVE 3 TO ARG-NUM
+             DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+             ACCEPT ARG3 FROM ARGUMENT-VALUE
+           END-IF.
+           EVALUATE FUNCTION UPPER-CASE (ARG1)
+             WHEN "-HEADLESS"
+               MOVE "HEADLESS" TO WK-MODE
+             WHEN "-REPORT"
+               MOVE "REPORT" TO WK-MODE
+             WHEN OTHER
+               MOVE "GUI" TO WK-MODE
+           END-EVALUATE.
+
+           EVALUATE WK-MODE
+             WHEN "HEADLESS"
+               PERFORM RUN-HEADLESS-CHECKS THRU RUN-HEADLESS-CHECKS-EXIT
+             WHEN "REPORT"
+               PERFORM RUN-REPORT THRU RUN-REPORT-EXIT
+             WHEN OTHER
+               INVOKE CLASS-FORM1 "NEW" RETURNING WK-FORM
+               INVOKE CLASS-APPLICATION "Run" USING BY VALUE WK-FORM
+           END-EVALUATE.
+
+           STOP RUN RETURNING WK-RETURN-CODE.
+
+       RUN-HEADLESS-CHECKS.
+           INVOKE CLASS-CHECKENGINE "NEW" RETURNING WK-ENGINE.
+           INVOKE WK-ENGINE "GET-TARGET-COUNT" RETURNING WK-TARGET-COUNT.
+           PERFORM RUN-ONE-HEADLESS-CHECK THRU RUN-ONE-HEADLESS-CHECK-EXIT
+               VARYING WK-TARGET-IDX FROM 1 BY 1
+               UNTIL WK-TARGET-IDX > WK-TARGET-COUNT.
+           IF WK-FAIL-COUNT > 0 THEN
+             MOVE 1 TO WK-RETURN-CODE
+           ELSE
+             MOVE 0 TO WK-RETURN-CODE
+           END-IF.
+       RUN-HEADLESS-CHECKS-EXIT.
+           EXIT.
+
+       RUN-ONE-HEADLESS-CHECK.
+           INVOKE WK-ENGINE "GET-TARGET-NAME" USING BY VALUE WK-TARGET-IDX
+               RETURNING WK-TARGET-NAME-TEXT.
+           INVOKE WK-ENGINE "GET-TARGET-URL" USING BY VALUE WK-TARGET-IDX
+               RETURNING WK-TARGET-URL-TEXT.
+           INVOKE WK-ENGINE "RUN-CHECK"
+               USING BY VALUE WK-TARGET-URL-TEXT NULL
+               RETURNING WK-RESULT.
+           INVOKE WK-ENGINE "APPEND-HISTORY-LINE"
+               USING BY VALUE WK-TARGET-NAME-TEXT WK-RESULT.
+           INVOKE WK-RESULT "IS-SUCCESS" RETURNING WK-IS-SUCCESS.
+           IF WK-IS-SUCCESS NOT = "Y" THEN
+             ADD 1 TO WK-FAIL-COUNT
+             INVOKE WK-RESULT "GET-ERROR-MESSAGE" RETURNING WK-ERROR-MESSAGE-TEXT
+             INVOKE WK-ENGINE "SEND-ALERT" USING BY VALUE
+                 WK-TARGET-NAME-TEXT WK-ERROR-MESSAGE-TEXT
+           END-IF.
+           INVOKE WK-RESULT "GET-STATUS-TEXT" RETURNING WK-STATUS-TEXT.
+           DISPLAY WK-TARGET-NAME-TEXT " -> " WK-STATUS-TEXT.
+       RUN-ONE-HEADLESS-CHECK-EXIT.
+           EXIT.
+
+       RUN-REPORT.
+           MOVE FUNCTION UPPER-CASE (ARG2) TO WK-PERIOD-TYPE.
+           IF FUNCTION TRIM (ARG3) = SPACES THEN
+             SET WK-TODAY TO PROP-NOW OF CLASS-DATETIME
+             SET WK-TODAY-TEXT TO WK-TODAY::"ToString" (N"yyyyMMdd")
+             MOVE WK-TODAY-TEXT TO WK-ANCHOR-DATE
+           ELSE
+             MOVE FUNCTION NUMVAL (FUNCTION TRIM (ARG3)) TO WK-ANCHOR-DATE
+           END-IF.
+           IF WK-PERIOD-TYPE = "WEEKLY" THEN
+             COMPUTE WK-FROM-DATE-NUM =
+                 FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE (WK-ANCHOR-DATE) - 6)
+             MOVE WK-ANCHOR-DATE TO WK-TO-DATE-NUM
+           ELSE
+             MOVE WK-ANCHOR-DATE TO WK-FROM-DATE-NUM
+             MOVE WK-ANCHOR-DATE TO WK-TO-DATE-NUM
+           END-IF.
+           PERFORM FORMAT-ISO-DATE THRU FORMAT-ISO-DATE-EXIT.
+      *    CheckEngineの構成済みHISTORY-FILE名をそのままUptimeReportへ渡す。
+      *    asyncsample.cfgでHISTORY-FILE=を変えていても、レポートが既定の
+      *    checkhistory.csvを読んでしまわないようにするため。
+           INVOKE CLASS-CHECKENGINE "NEW" RETURNING WK-ENGINE.
+           INVOKE WK-ENGINE "GET-HISTORY-FILE-NAME" RETURNING WK-TARGET-NAME-TEXT.
+           INVOKE CLASS-UPTIMEREPORT "NEW" RETURNING WK-REPORT.
+           INVOKE WK-REPORT "SET-HISTORY-FILE-NAME" USING BY VALUE WK-TARGET-NAME-TEXT.
+           INVOKE WK-REPORT "BUILD-REPORT"
+               USING BY VALUE WK-FROM-DATE WK-TO-DATE
+               RETURNING WK-REPORT-TEXT-OBJ.
+           MOVE WK-REPORT-TEXT-OBJ TO WK-REPORT-LINE.
+           DISPLAY WK-REPORT-LINE.
+           OPEN OUTPUT REPORT-OUTPUT-FILE.
+           IF REPORT-OUTPUT-STATUS NOT = "00" THEN
+      *      uptimereport.txtへ書けなかった。レポート自体は標準出力済みな
+      *      ので内容は失われないが、保存できなかったことは戻り値で伝える。
+             DISPLAY "Could not write uptimereport.txt, status="
+                 REPORT-OUTPUT-STATUS
+             MOVE 1 TO WK-RETURN-CODE
+             GO TO RUN-REPORT-EXIT
+           END-IF.
+           MOVE SPACES TO REPORT-OUTPUT-RECORD.
+           MOVE FUNCTION TRIM (WK-REPORT-LINE) TO REPORT-OUTPUT-RECORD.
+           WRITE REPORT-OUTPUT-RECORD.
+           CLOSE REPORT-OUTPUT-FILE.
+           MOVE 0 TO WK-RETURN-CODE.
+           GO TO RUN-REPORT-EXIT.
+
+       FORMAT-ISO-DATE.
+           MOVE SPACES TO WK-FROM-DATE.
+           STRING WK-FROM-DATE-NUM (1:4) "-" WK-FROM-DATE-NUM (5:2) "-"
+               WK-FROM-DATE-NUM (7:2) DELIMITED SIZE INTO WK-FROM-DATE.
+           MOVE SPACES TO WK-TO-DATE.
+           STRING WK-TO-DATE-NUM (1:4) "-" WK-TO-DATE-NUM (5:2) "-"
+               WK-TO-DATE-NUM (7:2) DELIMITED SIZE INTO WK-TO-DATE.
+       FORMAT-ISO-DATE-EXIT.
+           EXIT.
+
+       RUN-REPORT-EXIT.
+           EXIT.
